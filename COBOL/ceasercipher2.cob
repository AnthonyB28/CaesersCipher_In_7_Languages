@@ -3,104 +3,889 @@ PROGRAM-ID. CEASER-1-CIPHER.
 AUTHOR. ANTHONYBARRANCO.
 INSTALLATION. XYZ.
 DATE-WRITTEN. 20/4/13.
+*> MAINTENANCE LOG
+*> 20/4/13 - ORIGINAL VERSION.
+*> 26/8/8  - ADDED BATCH TRANSACTION FILE PROCESSING MODE.
+*> 26/8/8  - ADDED KEYWORD (VIGENERE-STYLE) CIPHER AS A THIRD OPTION.
+*> 26/8/8  - LOG EVERY ENCRYPT/DECRYPT/SOLVE CALL TO A JOURNAL FILE.
+*> 26/8/8  - ADDED BATCH CHECKPOINT/RESTART SO AN ABENDED RUN CAN
+*>           RESUME AFTER THE LAST COMPLETED TRANSACTION.
+*> 26/8/8  - WARN WHEN AN INTERACTIVE ENTRY IS LONGER THAN THE 50-BYTE
+*>           INPUT FIELDS CAN HOLD, AND FLAG BATCH RECORDS WHOSE TEXT
+*>           FIELD IS COMPLETELY FULL AS POSSIBLY TRUNCATED UPSTREAM.
+*> 26/8/8  - TALLY ENCRYPT/DECRYPT/SOLVE COUNTS AND CIPHER KEY USAGE AND
+*>           PRINT A SUMMARY REPORT AT END OF JOB.
+*> 26/8/8  - OFFER TO ALSO ROTATE DIGITS 0-9 THROUGH THE SAME NUMERIC
+*>           CIPHER KEY SO MIXED TEXT/NUMBER MESSAGES DON'T LEAK THE
+*>           NUMBERS IN THE CLEAR.
+*> 26/8/8  - LET THE OPERATOR ENTER A NAMED KEY (RESOLVED VIA KEYLOOKUP
+*>           AGAINST KEYNAMES.DAT) INSTEAD OF A RAW NUMERIC SHIFT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+    SELECT CIPHER-OUT-FILE ASSIGN TO "CIPHEROUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OUT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  TRANSACTION-FILE.
+01  TRANS-RECORD.
+    05 TRANS-SEQ      PIC 9(6).
+    05 TRANS-MODE     PIC X(1).
+    05 TRANS-TEXT     PIC X(50).
+    05 TRANS-KEY      PIC S9(2) SIGN LEADING SEPARATE.
+    05 TRANS-KEYWORD  PIC X(20).
+    05 TRANS-DIGIT-FLAG PIC X(1).
+
+FD  CIPHER-OUT-FILE.
+01  OUT-RECORD.
+    05 OUT-SEQ        PIC 9(6).
+    05 OUT-TEXT       PIC X(50).
+    05 OUT-STATUS     PIC X(1).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD PIC 9(6).
+
 WORKING-STORAGE SECTION.
   01 INPUTE PIC X(50).
   01 CIPHERE PIC S99.
   01 INPUTD PIC X(50).
   01 CIPHERD PIC S99.
   01 INPUTS PIC X(50).
-  01 CIPHERS PIC X(50).
+  01 CIPHERS PIC S99.
+  01 KEYWORDE PIC X(20).
+  01 KEYWORDD PIC X(20).
+  01 WS-CIPHER-TYPE-E PIC X(1).
+  01 WS-CIPHER-TYPE-D PIC X(1).
+  01 WS-DIGIT-FLAG-E PIC X(1).
+  01 WS-DIGIT-FLAG-D PIC X(1).
+  01 WS-KEYNAME-E PIC X(20).
+  01 WS-KEYNAME-D PIC X(20).
+  01 WS-KEYNAME-S PIC X(20).
+  01 WS-LOOKUP-FOUND-E PIC X(1).
+  01 WS-LOOKUP-FOUND-D PIC X(1).
+  01 WS-LOOKUP-FOUND-S PIC X(1).
+  01 WS-RUN-MODE PIC X(1).
+  01 WS-TRANS-STATUS PIC X(2).
+  01 WS-OUT-STATUS PIC X(2).
+  01 WS-CKPT-STATUS PIC X(2).
+  01 WS-CHECKPOINT-SEQ PIC 9(6) VALUE 0.
+  01 WS-CHECKPOINT-LOADED PIC X(1) VALUE 'N'.
+  01 WS-TRANS-EOF PIC X(1) VALUE 'N'.
+  01 JRN-ACTION-LOG PIC X(5) VALUE 'LOG'.
+  01 JRN-ACTION-CLOSE PIC X(5) VALUE 'CLOSE'.
+  01 JRN-SUBPROG PIC X(8).
+  01 JRN-LEN PIC 999.
+  01 JRN-KEYTXT PIC X(20).
+  01 JRN-KEYNUM-ED PIC -(3)9.
+  01 WS-RAW-INPUT PIC X(100).
+  01 WS-RAW-LEN PIC 999.
+  01 WS-COUNT-ENCRYPT PIC 9(5) VALUE 0.
+  01 WS-COUNT-DECRYPT PIC 9(5) VALUE 0.
+  01 WS-COUNT-SOLVE PIC 9(5) VALUE 0.
+  01 WS-KEY-FOR-TALLY PIC S99.
+  01 WS-SOLVE-FOUND PIC X(1).
+  01 WS-KEY-BUCKET PIC 99.
+  01 WS-KEY-TALLY.
+      05 WS-KEY-COUNT PIC 9(5) OCCURS 26 TIMES VALUE 0.
 
 PROCEDURE DIVISION.
+MAIN-LOGIC.
+DISPLAY "Process a single message (I)nteractively or a whole (B)atch file?"
+ACCEPT WS-RUN-MODE
+IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+    PERFORM BATCH-RUN
+ELSE
+    PERFORM INTERACTIVE-RUN
+END-IF
+CALL 'JOURNAL' USING BY CONTENT JRN-ACTION-CLOSE JRN-SUBPROG JRN-LEN JRN-KEYTXT
+CALL 'SUMMARY-REPORT' USING BY CONTENT WS-COUNT-ENCRYPT WS-COUNT-DECRYPT
+    WS-COUNT-SOLVE WS-KEY-TALLY
+STOP RUN.
+
+INTERACTIVE-RUN.
 DISPLAY "Enter input to encrypt."
-ACCEPT INPUTE
-DISPLAY "Please enter cipher key."
-ACCEPT  CIPHERE
-CALL 'ENCRYPT' USING BY CONTENT INPUTE CIPHERE.
+ACCEPT WS-RAW-INPUT
+PERFORM CHECK-RAW-LENGTH
+MOVE WS-RAW-INPUT TO INPUTE
+DISPLAY "Use (N)umeric shift or (K)eyword cipher?"
+ACCEPT WS-CIPHER-TYPE-E
+IF WS-CIPHER-TYPE-E = 'K' OR WS-CIPHER-TYPE-E = 'k'
+    DISPLAY "Please enter cipher keyword."
+    ACCEPT  KEYWORDE
+    CALL 'ENCRYPTK' USING BY CONTENT INPUTE KEYWORDE 'N'
+    MOVE KEYWORDE TO JRN-KEYTXT
+    MOVE 'ENCRYPTK' TO JRN-SUBPROG
+ELSE
+    DISPLAY "Enter cipher key name, or leave blank to enter a raw number."
+    ACCEPT  WS-KEYNAME-E
+    IF WS-KEYNAME-E = SPACES
+        DISPLAY "Please enter cipher key."
+        ACCEPT  CIPHERE
+    ELSE
+        CALL 'KEYLOOKUP' USING BY CONTENT WS-KEYNAME-E
+            BY REFERENCE CIPHERE WS-LOOKUP-FOUND-E
+        IF WS-LOOKUP-FOUND-E NOT = 'Y'
+            DISPLAY "Unknown key name; please enter the raw numeric shift."
+            ACCEPT  CIPHERE
+        END-IF
+    END-IF
+    DISPLAY "Also rotate digits 0-9 using the same key? (Y/N)"
+    ACCEPT  WS-DIGIT-FLAG-E
+    CALL 'ENCRYPT' USING BY CONTENT INPUTE CIPHERE WS-DIGIT-FLAG-E 'N'
+    MOVE CIPHERE TO WS-KEY-FOR-TALLY
+    PERFORM BUILD-JRN-KEYTXT
+    MOVE 'ENCRYPT' TO JRN-SUBPROG
+    PERFORM TALLY-KEY-USE
+END-IF
+ADD 1 TO WS-COUNT-ENCRYPT
+PERFORM COMPUTE-LEN-INPUTE
+CALL 'JOURNAL' USING BY CONTENT JRN-ACTION-LOG JRN-SUBPROG JRN-LEN JRN-KEYTXT
 DISPLAY "Enter input to decrypt."
-ACCEPT INPUTD
-DISPLAY "Please enter cipher key."
-ACCEPT  CIPHERD
-CALL 'DECRYPT' USING BY CONTENT INPUTD CIPHERD.
+ACCEPT WS-RAW-INPUT
+PERFORM CHECK-RAW-LENGTH
+MOVE WS-RAW-INPUT TO INPUTD
+DISPLAY "Use (N)umeric shift or (K)eyword cipher?"
+ACCEPT WS-CIPHER-TYPE-D
+IF WS-CIPHER-TYPE-D = 'K' OR WS-CIPHER-TYPE-D = 'k'
+    DISPLAY "Please enter cipher keyword."
+    ACCEPT  KEYWORDD
+    CALL 'DECRYPTK' USING BY CONTENT INPUTD KEYWORDD 'N'
+    MOVE KEYWORDD TO JRN-KEYTXT
+    MOVE 'DECRYPTK' TO JRN-SUBPROG
+ELSE
+    DISPLAY "Enter cipher key name, or leave blank to enter a raw number."
+    ACCEPT  WS-KEYNAME-D
+    IF WS-KEYNAME-D = SPACES
+        DISPLAY "Please enter cipher key."
+        ACCEPT  CIPHERD
+    ELSE
+        CALL 'KEYLOOKUP' USING BY CONTENT WS-KEYNAME-D
+            BY REFERENCE CIPHERD WS-LOOKUP-FOUND-D
+        IF WS-LOOKUP-FOUND-D NOT = 'Y'
+            DISPLAY "Unknown key name; please enter the raw numeric shift."
+            ACCEPT  CIPHERD
+        END-IF
+    END-IF
+    DISPLAY "Also rotate digits 0-9 using the same key? (Y/N)"
+    ACCEPT  WS-DIGIT-FLAG-D
+    CALL 'DECRYPT' USING BY CONTENT INPUTD CIPHERD WS-DIGIT-FLAG-D 'N'
+    MOVE CIPHERD TO WS-KEY-FOR-TALLY
+    PERFORM BUILD-JRN-KEYTXT
+    MOVE 'DECRYPT' TO JRN-SUBPROG
+    PERFORM TALLY-KEY-USE
+END-IF
+ADD 1 TO WS-COUNT-DECRYPT
+PERFORM COMPUTE-LEN-INPUTD
+CALL 'JOURNAL' USING BY CONTENT JRN-ACTION-LOG JRN-SUBPROG JRN-LEN JRN-KEYTXT
 DISPLAY "Enter input to solve for."
-ACCEPT INPUTS
-DISPLAY "Please enter cipher key."
-ACCEPT  CIPHERS
-CALL 'SOLVE' USING BY CONTENT INPUTS CIPHERS.
-STOP RUN.
- 
+ACCEPT WS-RAW-INPUT
+PERFORM CHECK-RAW-LENGTH
+MOVE WS-RAW-INPUT TO INPUTS
+DISPLAY "Enter cipher key name, or leave blank to enter a raw number."
+ACCEPT  WS-KEYNAME-S
+IF WS-KEYNAME-S = SPACES
+    DISPLAY "Please enter cipher key."
+    ACCEPT  CIPHERS
+ELSE
+    CALL 'KEYLOOKUP' USING BY CONTENT WS-KEYNAME-S
+        BY REFERENCE CIPHERS WS-LOOKUP-FOUND-S
+    IF WS-LOOKUP-FOUND-S NOT = 'Y'
+        DISPLAY "Unknown key name; please enter the raw numeric shift."
+        ACCEPT  CIPHERS
+    END-IF
+END-IF
+CALL 'SOLVE' USING BY CONTENT INPUTS BY REFERENCE CIPHERS WS-SOLVE-FOUND BY CONTENT 'N'
+IF WS-SOLVE-FOUND = 'Y'
+    MOVE CIPHERS TO WS-KEY-FOR-TALLY
+    PERFORM BUILD-JRN-KEYTXT
+    PERFORM TALLY-KEY-USE
+ELSE
+    MOVE 'NONE' TO JRN-KEYTXT
+END-IF
+MOVE 'SOLVE' TO JRN-SUBPROG
+ADD 1 TO WS-COUNT-SOLVE
+PERFORM COMPUTE-LEN-INPUTS
+CALL 'JOURNAL' USING BY CONTENT JRN-ACTION-LOG JRN-SUBPROG JRN-LEN JRN-KEYTXT.
+
+CHECK-RAW-LENGTH.
+COMPUTE WS-RAW-LEN = 0
+INSPECT FUNCTION REVERSE(WS-RAW-INPUT) TALLYING WS-RAW-LEN FOR LEADING SPACES
+COMPUTE WS-RAW-LEN = LENGTH OF WS-RAW-INPUT - WS-RAW-LEN
+IF WS-RAW-LEN > 50
+    DISPLAY "WARNING: input is " WS-RAW-LEN " characters; only the first 50 will be processed."
+END-IF.
+
+BUILD-JRN-KEYTXT.
+*> WS-KEY-FOR-TALLY IS SIGNED (PIC S99); MOVING IT STRAIGHT INTO
+*> JRN-KEYTXT (ALPHANUMERIC) DROPS THE SIGN, SO A +02 AND A -02 SHIFT
+*> WOULD JOURNAL IDENTICALLY. ROUTE IT THROUGH A NUMERIC-EDITED
+*> INTERMEDIATE WITH A FLOATING SIGN SO THE JOURNAL TEXT KEEPS IT.
+MOVE SPACES TO JRN-KEYTXT
+MOVE WS-KEY-FOR-TALLY TO JRN-KEYNUM-ED
+MOVE JRN-KEYNUM-ED TO JRN-KEYTXT.
+
+TALLY-KEY-USE.
+COMPUTE WS-KEY-BUCKET = FUNCTION MOD(WS-KEY-FOR-TALLY, 26)
+IF WS-KEY-BUCKET < 0
+    COMPUTE WS-KEY-BUCKET = WS-KEY-BUCKET + 26
+END-IF
+ADD 1 TO WS-KEY-COUNT(WS-KEY-BUCKET + 1).
+
+COMPUTE-LEN-INPUTE.
+COMPUTE JRN-LEN = 0
+INSPECT FUNCTION REVERSE(INPUTE) TALLYING JRN-LEN FOR LEADING SPACES
+COMPUTE JRN-LEN = LENGTH OF INPUTE - JRN-LEN.
+
+COMPUTE-LEN-INPUTD.
+COMPUTE JRN-LEN = 0
+INSPECT FUNCTION REVERSE(INPUTD) TALLYING JRN-LEN FOR LEADING SPACES
+COMPUTE JRN-LEN = LENGTH OF INPUTD - JRN-LEN.
+
+COMPUTE-LEN-INPUTS.
+COMPUTE JRN-LEN = 0
+INSPECT FUNCTION REVERSE(INPUTS) TALLYING JRN-LEN FOR LEADING SPACES
+COMPUTE JRN-LEN = LENGTH OF INPUTS - JRN-LEN.
+
+BATCH-RUN.
+PERFORM LOAD-CHECKPOINT
+OPEN INPUT TRANSACTION-FILE
+IF WS-TRANS-STATUS NOT = '00'
+    DISPLAY "ERROR: unable to open " "TRANSIN.DAT" ", file status " WS-TRANS-STATUS
+ELSE
+    IF WS-CHECKPOINT-LOADED = 'Y'
+        OPEN EXTEND CIPHER-OUT-FILE
+        IF WS-OUT-STATUS = '35'
+            OPEN OUTPUT CIPHER-OUT-FILE
+        END-IF
+        DISPLAY "Resuming batch after checkpoint " WS-CHECKPOINT-SEQ
+    ELSE
+        OPEN OUTPUT CIPHER-OUT-FILE
+    END-IF
+    IF WS-OUT-STATUS NOT = '00'
+        DISPLAY "ERROR: unable to open " "CIPHEROUT.DAT" ", file status " WS-OUT-STATUS
+        CLOSE TRANSACTION-FILE
+    ELSE
+        PERFORM UNTIL WS-TRANS-EOF = 'Y'
+            READ TRANSACTION-FILE
+                AT END MOVE 'Y' TO WS-TRANS-EOF
+                NOT AT END
+                    IF WS-CHECKPOINT-LOADED = 'N' OR TRANS-SEQ > WS-CHECKPOINT-SEQ
+                        PERFORM PROCESS-TRANS-RECORD
+                        MOVE TRANS-SEQ TO WS-CHECKPOINT-SEQ
+                        MOVE 'Y' TO WS-CHECKPOINT-LOADED
+                        PERFORM SAVE-CHECKPOINT
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE TRANSACTION-FILE
+        CLOSE CIPHER-OUT-FILE
+        PERFORM CLEAR-CHECKPOINT
+    END-IF
+END-IF.
+
+LOAD-CHECKPOINT.
+*> WS-CHECKPOINT-LOADED, NOT WS-CHECKPOINT-SEQ = 0, IS WHAT DISTINGUISHES
+*> "NO CHECKPOINT YET" FROM "LAST COMPLETED RECORD WAS SEQUENCE 0" - A
+*> TRANSACTION FILE THAT STARTS NUMBERING AT 0 MUST STILL GET ITS FIRST
+*> RECORD PROCESSED ON A FRESH RUN.
+MOVE 0 TO WS-CHECKPOINT-SEQ
+MOVE 'N' TO WS-CHECKPOINT-LOADED
+OPEN INPUT CHECKPOINT-FILE
+IF WS-CKPT-STATUS = '00'
+    READ CHECKPOINT-FILE
+        AT END CONTINUE
+        NOT AT END
+            MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-SEQ
+            MOVE 'Y' TO WS-CHECKPOINT-LOADED
+    END-READ
+    CLOSE CHECKPOINT-FILE
+END-IF.
+
+CLEAR-CHECKPOINT.
+*> A BATCH THAT REACHES END-OF-FILE NORMALLY IS FULLY COMPLETE, SO THE
+*> CHECKPOINT IS RESET HERE - OTHERWISE THE NEXT DAY'S RUN, WHICH
+*> ORDINARILY STARTS ITS SEQUENCE NUMBERS OVER AT 1, WOULD BE MISTAKEN
+*> FOR A RESUME OF TODAY'S FINISHED RUN AND SKIP EVERY RECORD.
+OPEN OUTPUT CHECKPOINT-FILE
+CLOSE CHECKPOINT-FILE
+MOVE 0 TO WS-CHECKPOINT-SEQ
+MOVE 'N' TO WS-CHECKPOINT-LOADED.
+
+SAVE-CHECKPOINT.
+OPEN OUTPUT CHECKPOINT-FILE
+MOVE WS-CHECKPOINT-SEQ TO CHECKPOINT-RECORD
+WRITE CHECKPOINT-RECORD
+CLOSE CHECKPOINT-FILE.
+
+PROCESS-TRANS-RECORD.
+MOVE SPACES TO OUT-RECORD
+MOVE TRANS-SEQ TO OUT-SEQ
+COMPUTE JRN-LEN = 0
+INSPECT FUNCTION REVERSE(TRANS-TEXT) TALLYING JRN-LEN FOR LEADING SPACES
+COMPUTE JRN-LEN = LENGTH OF TRANS-TEXT - JRN-LEN
+EVALUATE TRANS-MODE
+    WHEN 'E'
+        MOVE TRANS-TEXT TO INPUTE
+        MOVE TRANS-KEY TO CIPHERE
+        CALL 'ENCRYPT' USING BY REFERENCE INPUTE BY CONTENT CIPHERE
+            TRANS-DIGIT-FLAG 'Y'
+        MOVE INPUTE TO OUT-TEXT
+        MOVE 'ENCRYPT' TO JRN-SUBPROG
+        MOVE TRANS-KEY TO WS-KEY-FOR-TALLY
+        PERFORM BUILD-JRN-KEYTXT
+        CALL 'JOURNAL' USING BY CONTENT JRN-ACTION-LOG JRN-SUBPROG JRN-LEN JRN-KEYTXT
+        PERFORM TALLY-KEY-USE
+        ADD 1 TO WS-COUNT-ENCRYPT
+    WHEN 'D'
+        MOVE TRANS-TEXT TO INPUTD
+        MOVE TRANS-KEY TO CIPHERD
+        CALL 'DECRYPT' USING BY REFERENCE INPUTD BY CONTENT CIPHERD
+            TRANS-DIGIT-FLAG 'Y'
+        MOVE INPUTD TO OUT-TEXT
+        MOVE 'DECRYPT' TO JRN-SUBPROG
+        MOVE TRANS-KEY TO WS-KEY-FOR-TALLY
+        PERFORM BUILD-JRN-KEYTXT
+        CALL 'JOURNAL' USING BY CONTENT JRN-ACTION-LOG JRN-SUBPROG JRN-LEN JRN-KEYTXT
+        PERFORM TALLY-KEY-USE
+        ADD 1 TO WS-COUNT-DECRYPT
+    WHEN 'K'
+        MOVE TRANS-TEXT TO INPUTE
+        MOVE TRANS-KEYWORD TO KEYWORDE
+        CALL 'ENCRYPTK' USING BY REFERENCE INPUTE BY CONTENT KEYWORDE 'Y'
+        MOVE INPUTE TO OUT-TEXT
+        MOVE 'ENCRYPTK' TO JRN-SUBPROG
+        MOVE TRANS-KEYWORD TO JRN-KEYTXT
+        CALL 'JOURNAL' USING BY CONTENT JRN-ACTION-LOG JRN-SUBPROG JRN-LEN JRN-KEYTXT
+        ADD 1 TO WS-COUNT-ENCRYPT
+    WHEN 'V'
+        MOVE TRANS-TEXT TO INPUTD
+        MOVE TRANS-KEYWORD TO KEYWORDD
+        CALL 'DECRYPTK' USING BY REFERENCE INPUTD BY CONTENT KEYWORDD 'Y'
+        MOVE INPUTD TO OUT-TEXT
+        MOVE 'DECRYPTK' TO JRN-SUBPROG
+        MOVE TRANS-KEYWORD TO JRN-KEYTXT
+        CALL 'JOURNAL' USING BY CONTENT JRN-ACTION-LOG JRN-SUBPROG JRN-LEN JRN-KEYTXT
+        ADD 1 TO WS-COUNT-DECRYPT
+    WHEN OTHER
+        MOVE TRANS-TEXT TO OUT-TEXT
+        MOVE 'U' TO OUT-STATUS
+END-EVALUATE
+IF TRANS-TEXT(50:1) NOT = SPACE AND OUT-STATUS = SPACE
+    MOVE 'T' TO OUT-STATUS
+    DISPLAY "WARNING: transaction " TRANS-SEQ
+            " fills all 50 text bytes; message may have been truncated."
+END-IF
+WRITE OUT-RECORD.
+
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ENCRYPT.
+*> MAINTENANCE LOG
+*> 26/8/8 - PRESERVE ORIGINAL LETTER CASE INSTEAD OF FORCING UPPERCASE;
+*>          SHIFT UPPER AND LOWER RANGES SEPARATELY SO EVERY LETTER,
+*>          INCLUDING 'b', CONVERTS CORRECTLY.
+*> 26/8/8 - ADDED DIGITFLAG: WHEN 'Y', DIGITS 0-9 ARE ALSO ROTATED
+*>          THROUGH 0-9 USING THE SAME CIPHER KEY.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
   01 SENTRY PIC 99.
   01 LENGTHNUM PIC 99.
   01 MYC PIC X(1).
   01 CONVERTNUM PIC 99.
+  01 CONVERTNUM-DIGIT PIC 99.
 LINKAGE SECTION.
   01 INPUTC PIC X(50).
   77 CIPHER PIC S99.
-PROCEDURE DIVISION USING INPUTC CIPHER.
+  01 DIGITFLAG PIC X(1).
+  01 SILENTFLAG PIC X(1).
+PROCEDURE DIVISION USING INPUTC CIPHER DIGITFLAG SILENTFLAG.
 COMPUTE LENGTHNUM = 0
 COMPUTE CONVERTNUM = 0
 COMPUTE SENTRY = 0
-MOVE '' TO MYC
+MOVE SPACE TO MYC
 INSPECT FUNCTION REVERSE(INPUTC) TALLYING LENGTHNUM FOR LEADING SPACES
 COMPUTE CONVERTNUM = FUNCTION MOD (CIPHER, 26)
-COMPUTE LENGTHNUM = LENGTH OF CIPHER - LENGTHNUM
-INSPECT INPUTC CONVERTING
-"avcdefghijklmnopqrstuvwxyz" to "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-PERFORM UNTIL SENTRY = LENGTHNUM
-
-IF ((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) > (FUNCTION ORD('Z')))
-	     MOVE FUNCTION CHAR((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) - 26) TO MYC
-	  ELSE
-		 MOVE FUNCTION CHAR(FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) TO MYC
-END-IF	 
-IF (((FUNCTION ORD(INPUTC(SENTRY:1))) >= (FUNCTION ORD('A'))) AND 
-	     ((FUNCTION ORD(INPUTC(SENTRY:1))) <= (FUNCTION ORD('Z'))))
-		 IF ((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) > (FUNCTION ORD('Z')))
-		    INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY MYC
-         ELSE
-			INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY MYC
-END-IF
+COMPUTE CONVERTNUM-DIGIT = FUNCTION MOD (CIPHER, 10)
+COMPUTE LENGTHNUM = LENGTH OF INPUTC - LENGTHNUM
+PERFORM VARYING SENTRY FROM 1 BY 1 UNTIL SENTRY > LENGTHNUM
+
+IF (((FUNCTION ORD(INPUTC(SENTRY:1))) >= (FUNCTION ORD('A'))) AND
+         ((FUNCTION ORD(INPUTC(SENTRY:1))) <= (FUNCTION ORD('Z'))))
+	 IF ((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) > (FUNCTION ORD('Z')))
+	    MOVE FUNCTION CHAR((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) - 26) TO MYC
+	 ELSE
+	    MOVE FUNCTION CHAR(FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) TO MYC
+	 END-IF
+	 INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY MYC
+ELSE
+IF (((FUNCTION ORD(INPUTC(SENTRY:1))) >= (FUNCTION ORD('a'))) AND
+         ((FUNCTION ORD(INPUTC(SENTRY:1))) <= (FUNCTION ORD('z'))))
+	 IF ((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) > (FUNCTION ORD('z')))
+	    MOVE FUNCTION CHAR((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) - 26) TO MYC
+	 ELSE
+	    MOVE FUNCTION CHAR(FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) TO MYC
+	 END-IF
+	 INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY MYC
 ELSE
-	INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY INPUTC(SENTRY:1)
- END-IF
-COMPUTE SENTRY = SENTRY + 1
+IF (DIGITFLAG = 'Y' AND
+        ((FUNCTION ORD(INPUTC(SENTRY:1))) >= (FUNCTION ORD('0'))) AND
+         ((FUNCTION ORD(INPUTC(SENTRY:1))) <= (FUNCTION ORD('9'))))
+	 IF ((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM-DIGIT) > (FUNCTION ORD('9')))
+	    MOVE FUNCTION CHAR((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM-DIGIT) - 10) TO MYC
+	 ELSE
+	    MOVE FUNCTION CHAR(FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM-DIGIT) TO MYC
+	 END-IF
+	 INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY MYC
+END-IF
+END-IF
+END-IF
 END-PERFORM.
-DISPLAY INPUTC.
+IF SILENTFLAG NOT = 'Y'
+    DISPLAY INPUTC
+END-IF.
 END PROGRAM ENCRYPT.
   
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DECRYPT.
+*> MAINTENANCE LOG
+*> 26/8/8 - FORWARD DIGITFLAG TO ENCRYPT SO DIGIT ROTATION UNDOES
+*>          CORRECTLY ON THE WAY BACK. CALL ENCRYPT BY REFERENCE SO
+*>          THE DECRYPTED TEXT ACTUALLY FLOWS BACK TO DECRYPT'S CALLER
+*>          INSTEAD OF BEING DISCARDED WITH ENCRYPT'S LOCAL COPY.
 DATA DIVISION.
 LINKAGE SECTION.
   01 INPUTC PIC X(50).
   77 CIPHER PIC S99.
-PROCEDURE DIVISION USING INPUTC CIPHER.
+  01 DIGITFLAG PIC X(1).
+  01 SILENTFLAG PIC X(1).
+PROCEDURE DIVISION USING INPUTC CIPHER DIGITFLAG SILENTFLAG.
 MULTIPLY -1 BY CIPHER
-CALL 'ENCRYPT' USING BY CONTENT INPUTC CIPHER.
+CALL 'ENCRYPT' USING BY REFERENCE INPUTC BY CONTENT CIPHER DIGITFLAG SILENTFLAG.
 END PROGRAM DECRYPT.
 
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ENCRYPTK.
+*> KEYWORD (VIGENERE-STYLE) CIPHER - EACH LETTER IS SHIFTED BY THE
+*> CORRESPONDING LETTER OF THE REPEATING KEYWORD INSTEAD OF ONE FIXED
+*> SHIFT FOR THE WHOLE MESSAGE. NON-LETTERS PASS THROUGH UNCHANGED AND
+*> DO NOT CONSUME A KEYWORD POSITION, SO DECRYPTK STAYS IN STEP. THE
+*> KEYWORD ITSELF IS SCRUBBED TO ITS LETTERS ONLY BEFORE CYCLING, SO A
+*> BLANK OR PUNCTUATED KEYWORD CAN NEVER DRIVE A BOGUS, OUT-OF-RANGE
+*> SHIFT (FALLS BACK TO A SINGLE NEUTRAL 'A'/ZERO-SHIFT WHEN NO LETTERS
+*> ARE FOUND AT ALL).
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+  01 SENTRY PIC 99.
+  01 LENGTHNUM PIC 99.
+  01 MYC PIC X(1).
+  01 CONVERTNUM PIC 99.
+  01 KPOS PIC 99.
+  01 KLEN PIC 99.
+  01 KIDX PIC 99.
+  01 KCHAR PIC X(1).
+  01 KEYCLEAN PIC X(20).
+  01 KCLEANLEN PIC 99.
+  01 KSRCIDX PIC 99.
+  01 KCAND PIC X(1).
+LINKAGE SECTION.
+  01 INPUTC PIC X(50).
+  01 KEYWORD PIC X(20).
+  01 SILENTFLAG PIC X(1).
+PROCEDURE DIVISION USING INPUTC KEYWORD SILENTFLAG.
+COMPUTE LENGTHNUM = 0
+COMPUTE SENTRY = 0
+COMPUTE KPOS = 0
+MOVE SPACE TO MYC
+INSPECT FUNCTION REVERSE(INPUTC) TALLYING LENGTHNUM FOR LEADING SPACES
+COMPUTE LENGTHNUM = LENGTH OF INPUTC - LENGTHNUM
+COMPUTE KLEN = 0
+INSPECT FUNCTION REVERSE(KEYWORD) TALLYING KLEN FOR LEADING SPACES
+COMPUTE KLEN = LENGTH OF KEYWORD - KLEN
+MOVE SPACES TO KEYCLEAN
+COMPUTE KCLEANLEN = 0
+PERFORM VARYING KSRCIDX FROM 1 BY 1 UNTIL KSRCIDX > KLEN
+    MOVE KEYWORD(KSRCIDX:1) TO KCAND
+    INSPECT KCAND CONVERTING
+    "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+    IF ((FUNCTION ORD(KCAND)) >= (FUNCTION ORD('A'))) AND
+             ((FUNCTION ORD(KCAND)) <= (FUNCTION ORD('Z')))
+        COMPUTE KCLEANLEN = KCLEANLEN + 1
+        MOVE KCAND TO KEYCLEAN(KCLEANLEN:1)
+    END-IF
+END-PERFORM
+IF KCLEANLEN = 0
+    MOVE 'A' TO KEYCLEAN(1:1)
+    COMPUTE KCLEANLEN = 1
+END-IF
+PERFORM VARYING SENTRY FROM 1 BY 1 UNTIL SENTRY > LENGTHNUM
+COMPUTE KIDX = FUNCTION MOD(KPOS, KCLEANLEN) + 1
+MOVE KEYCLEAN(KIDX:1) TO KCHAR
+COMPUTE CONVERTNUM = FUNCTION MOD(FUNCTION ORD(KCHAR) - FUNCTION ORD('A'), 26)
+IF (((FUNCTION ORD(INPUTC(SENTRY:1))) >= (FUNCTION ORD('A'))) AND
+         ((FUNCTION ORD(INPUTC(SENTRY:1))) <= (FUNCTION ORD('Z'))))
+	 IF ((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) > (FUNCTION ORD('Z')))
+	    MOVE FUNCTION CHAR((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) - 26) TO MYC
+	 ELSE
+	    MOVE FUNCTION CHAR(FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) TO MYC
+	 END-IF
+	 INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY MYC
+	 COMPUTE KPOS = KPOS + 1
+ELSE
+IF (((FUNCTION ORD(INPUTC(SENTRY:1))) >= (FUNCTION ORD('a'))) AND
+         ((FUNCTION ORD(INPUTC(SENTRY:1))) <= (FUNCTION ORD('z'))))
+	 IF ((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) > (FUNCTION ORD('z')))
+	    MOVE FUNCTION CHAR((FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) - 26) TO MYC
+	 ELSE
+	    MOVE FUNCTION CHAR(FUNCTION ORD(INPUTC(SENTRY:1)) + CONVERTNUM) TO MYC
+	 END-IF
+	 INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY MYC
+	 COMPUTE KPOS = KPOS + 1
+END-IF
+END-IF
+END-PERFORM.
+IF SILENTFLAG NOT = 'Y'
+    DISPLAY INPUTC
+END-IF.
+END PROGRAM ENCRYPTK.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DECRYPTK.
+*> MIRROR OF ENCRYPTK THAT SHIFTS BACKWARD THROUGH THE ALPHABET BY THE
+*> SAME REPEATING KEYWORD OFFSETS. THE KEYWORD IS SCRUBBED TO ITS
+*> LETTERS ONLY BEFORE CYCLING, THE SAME WAY ENCRYPTK DOES, SO THE TWO
+*> STAY IN STEP ON A BLANK OR PUNCTUATED KEYWORD.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+  01 SENTRY PIC 99.
+  01 LENGTHNUM PIC 99.
+  01 MYC PIC X(1).
+  01 CONVERTNUM PIC 99.
+  01 KPOS PIC 99.
+  01 KLEN PIC 99.
+  01 KIDX PIC 99.
+  01 KCHAR PIC X(1).
+  01 KEYCLEAN PIC X(20).
+  01 KCLEANLEN PIC 99.
+  01 KSRCIDX PIC 99.
+  01 KCAND PIC X(1).
+LINKAGE SECTION.
+  01 INPUTC PIC X(50).
+  01 KEYWORD PIC X(20).
+  01 SILENTFLAG PIC X(1).
+PROCEDURE DIVISION USING INPUTC KEYWORD SILENTFLAG.
+COMPUTE LENGTHNUM = 0
+COMPUTE SENTRY = 0
+COMPUTE KPOS = 0
+MOVE SPACE TO MYC
+INSPECT FUNCTION REVERSE(INPUTC) TALLYING LENGTHNUM FOR LEADING SPACES
+COMPUTE LENGTHNUM = LENGTH OF INPUTC - LENGTHNUM
+COMPUTE KLEN = 0
+INSPECT FUNCTION REVERSE(KEYWORD) TALLYING KLEN FOR LEADING SPACES
+COMPUTE KLEN = LENGTH OF KEYWORD - KLEN
+MOVE SPACES TO KEYCLEAN
+COMPUTE KCLEANLEN = 0
+PERFORM VARYING KSRCIDX FROM 1 BY 1 UNTIL KSRCIDX > KLEN
+    MOVE KEYWORD(KSRCIDX:1) TO KCAND
+    INSPECT KCAND CONVERTING
+    "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+    IF ((FUNCTION ORD(KCAND)) >= (FUNCTION ORD('A'))) AND
+             ((FUNCTION ORD(KCAND)) <= (FUNCTION ORD('Z')))
+        COMPUTE KCLEANLEN = KCLEANLEN + 1
+        MOVE KCAND TO KEYCLEAN(KCLEANLEN:1)
+    END-IF
+END-PERFORM
+IF KCLEANLEN = 0
+    MOVE 'A' TO KEYCLEAN(1:1)
+    COMPUTE KCLEANLEN = 1
+END-IF
+PERFORM VARYING SENTRY FROM 1 BY 1 UNTIL SENTRY > LENGTHNUM
+COMPUTE KIDX = FUNCTION MOD(KPOS, KCLEANLEN) + 1
+MOVE KEYCLEAN(KIDX:1) TO KCHAR
+COMPUTE CONVERTNUM = FUNCTION MOD(FUNCTION ORD(KCHAR) - FUNCTION ORD('A'), 26)
+IF (((FUNCTION ORD(INPUTC(SENTRY:1))) >= (FUNCTION ORD('A'))) AND
+         ((FUNCTION ORD(INPUTC(SENTRY:1))) <= (FUNCTION ORD('Z'))))
+	 IF ((FUNCTION ORD(INPUTC(SENTRY:1)) - CONVERTNUM) < (FUNCTION ORD('A')))
+	    MOVE FUNCTION CHAR((FUNCTION ORD(INPUTC(SENTRY:1)) - CONVERTNUM) + 26) TO MYC
+	 ELSE
+	    MOVE FUNCTION CHAR(FUNCTION ORD(INPUTC(SENTRY:1)) - CONVERTNUM) TO MYC
+	 END-IF
+	 INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY MYC
+	 COMPUTE KPOS = KPOS + 1
+ELSE
+IF (((FUNCTION ORD(INPUTC(SENTRY:1))) >= (FUNCTION ORD('a'))) AND
+         ((FUNCTION ORD(INPUTC(SENTRY:1))) <= (FUNCTION ORD('z'))))
+	 IF ((FUNCTION ORD(INPUTC(SENTRY:1)) - CONVERTNUM) < (FUNCTION ORD('a')))
+	    MOVE FUNCTION CHAR((FUNCTION ORD(INPUTC(SENTRY:1)) - CONVERTNUM) + 26) TO MYC
+	 ELSE
+	    MOVE FUNCTION CHAR(FUNCTION ORD(INPUTC(SENTRY:1)) - CONVERTNUM) TO MYC
+	 END-IF
+	 INSPECT INPUTC(SENTRY:1) REPLACING ALL INPUTC(SENTRY:1) BY MYC
+	 COMPUTE KPOS = KPOS + 1
+END-IF
+END-IF
+END-PERFORM.
+IF SILENTFLAG NOT = 'Y'
+    DISPLAY INPUTC
+END-IF.
+END PROGRAM DECRYPTK.
+
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SOLVE.
+*> MAINTENANCE LOG
+*> 26/8/8 - SCORE EACH CANDIDATE SHIFT AGAINST A SMALL COMMON-WORD LIST
+*>          AND PROMOTE THE BEST-SCORING CANDIDATE INSTEAD OF LEAVING
+*>          ALL 26 SHIFTS FOR THE OPERATOR TO EYEBALL.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 	01 STRINGIN PIC X(50).
 	01 CIPHERMAX PIC 99.
+	01 BESTCIPHER PIC 99.
+	01 BESTHITS PIC 999.
+	01 CURHITS PIC 999.
+	01 CANDUPPER PIC X(50).
+	01 WORDIDX PIC 99.
+	01 WORDCOUNT PIC 99 VALUE 15.
+	01 WS-WORDBUF PIC X(6).
+	01 WS-WORDLEN PIC 9.
+	01 COMMON-WORD-LIST.
+		05 FILLER PIC X(6) VALUE 'THE   '.
+		05 FILLER PIC X(6) VALUE 'AND   '.
+		05 FILLER PIC X(6) VALUE 'FOR   '.
+		05 FILLER PIC X(6) VALUE 'ARE   '.
+		05 FILLER PIC X(6) VALUE 'THAT  '.
+		05 FILLER PIC X(6) VALUE 'WITH  '.
+		05 FILLER PIC X(6) VALUE 'HAVE  '.
+		05 FILLER PIC X(6) VALUE 'THIS  '.
+		05 FILLER PIC X(6) VALUE 'FROM  '.
+		05 FILLER PIC X(6) VALUE 'THEY  '.
+		05 FILLER PIC X(6) VALUE 'WILL  '.
+		05 FILLER PIC X(6) VALUE 'WOULD '.
+		05 FILLER PIC X(6) VALUE 'THERE '.
+		05 FILLER PIC X(6) VALUE 'THEIR '.
+		05 FILLER PIC X(6) VALUE 'WHAT  '.
+	01 COMMON-WORD-TABLE REDEFINES COMMON-WORD-LIST.
+		05 COMMON-WORD PIC X(6) OCCURS 15 TIMES.
 LINKAGE SECTION.
   01 INPUTC PIC X(50).
   77 CIPHER PIC S99.
-PROCEDURE DIVISION USING INPUTC CIPHER.
+  01 SOLVEFOUND PIC X(1).
+  01 VERBOSEFLAG PIC X(1).
+PROCEDURE DIVISION USING INPUTC CIPHER SOLVEFOUND VERBOSEFLAG.
+MOVE 'N' TO SOLVEFOUND
 COMPUTE CIPHER = CIPHER + 1
+COMPUTE BESTHITS = 0
+COMPUTE BESTCIPHER = 0
 PERFORM VARYING CIPHERMAX FROM 0 BY 1
 UNTIL CIPHERMAX = CIPHER
 		MOVE INPUTC TO STRINGIN
-		DISPLAY 'Cipher: ' CIPHERMAX
-		CALL 'ENCRYPT' USING BY CONTENT STRINGIN CIPHERMAX
+		IF VERBOSEFLAG = 'Y'
+		    DISPLAY 'Cipher: ' CIPHERMAX
+		END-IF
+		CALL 'ENCRYPT' USING BY REFERENCE STRINGIN CIPHERMAX BY CONTENT 'N' 'Y'
+		MOVE STRINGIN TO CANDUPPER
+		INSPECT CANDUPPER CONVERTING
+		"abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+		COMPUTE CURHITS = 0
+		PERFORM VARYING WORDIDX FROM 1 BY 1 UNTIL WORDIDX > WORDCOUNT
+			MOVE COMMON-WORD(WORDIDX) TO WS-WORDBUF
+			COMPUTE WS-WORDLEN = 0
+			INSPECT FUNCTION REVERSE(WS-WORDBUF) TALLYING WS-WORDLEN FOR LEADING SPACES
+			COMPUTE WS-WORDLEN = LENGTH OF WS-WORDBUF - WS-WORDLEN
+			INSPECT CANDUPPER TALLYING CURHITS FOR ALL WS-WORDBUF(1:WS-WORDLEN)
+		END-PERFORM
+		IF CURHITS > BESTHITS
+			COMPUTE BESTHITS = CURHITS
+			COMPUTE BESTCIPHER = CIPHERMAX
+		END-IF
 		END-PERFORM.
+IF BESTHITS > 0
+	DISPLAY 'Best candidate (most common-word hits): Cipher ' BESTCIPHER
+	MOVE BESTCIPHER TO CIPHER
+	MOVE 'Y' TO SOLVEFOUND
+ELSE
+	DISPLAY 'No candidate matched the common-word list; review the shifts above.'
+END-IF.
+EXIT PROGRAM.
+END PROGRAM SOLVE.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JOURNAL.
+*> APPENDS ONE AUDIT LINE (TIMESTAMP, SUBPROGRAM, INPUT LENGTH, KEY
+*> USED) PER ENCRYPT/DECRYPT/SOLVE CALL TO A DURABLE JOURNAL FILE.
+*> CALL WITH JRN-ACTION = 'LOG' TO WRITE AN ENTRY, OR 'CLOSE' AT END
+*> OF JOB TO CLOSE THE FILE. THE FILE STAYS OPEN ACROSS CALLS SINCE
+*> THIS PROGRAM'S WORKING-STORAGE IS RETAINED BETWEEN CALLS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOURNAL-FILE ASSIGN TO "JOURNAL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-JOURNAL-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  JOURNAL-FILE.
+01  JOURNAL-LINE PIC X(55).
+WORKING-STORAGE SECTION.
+  01 WS-FIRST-CALL PIC X(1) VALUE 'Y'.
+  01 WS-JOURNAL-STATUS PIC X(2).
+  01 JOURNAL-OUT.
+      05 JRN-TIMESTAMP PIC X(21).
+      05 FILLER        PIC X(1) VALUE SPACE.
+      05 JRN-SUBPROG   PIC X(8).
+      05 FILLER        PIC X(1) VALUE SPACE.
+      05 JRN-LENGTH    PIC ZZ9.
+      05 FILLER        PIC X(1) VALUE SPACE.
+      05 JRN-KEY       PIC X(20).
+LINKAGE SECTION.
+  01 JRN-ACTION     PIC X(5).
+  01 JRN-SUBPROG-IN  PIC X(8).
+  01 JRN-LENGTH-IN   PIC 999.
+  01 JRN-KEY-IN      PIC X(20).
+PROCEDURE DIVISION USING JRN-ACTION JRN-SUBPROG-IN JRN-LENGTH-IN JRN-KEY-IN.
+IF JRN-ACTION = 'CLOSE'
+    IF WS-FIRST-CALL = 'N'
+        CLOSE JOURNAL-FILE
+        MOVE 'Y' TO WS-FIRST-CALL
+    END-IF
+    EXIT PROGRAM
+END-IF
+IF WS-FIRST-CALL = 'Y'
+    OPEN EXTEND JOURNAL-FILE
+    IF WS-JOURNAL-STATUS = '35'
+        OPEN OUTPUT JOURNAL-FILE
+    END-IF
+    IF WS-JOURNAL-STATUS NOT = '00'
+        DISPLAY "ERROR: unable to open " "JOURNAL.DAT" ", file status " WS-JOURNAL-STATUS
+        EXIT PROGRAM
+    END-IF
+    MOVE 'N' TO WS-FIRST-CALL
+END-IF
+MOVE FUNCTION CURRENT-DATE TO JRN-TIMESTAMP
+MOVE JRN-SUBPROG-IN TO JRN-SUBPROG
+MOVE JRN-LENGTH-IN TO JRN-LENGTH
+MOVE JRN-KEY-IN TO JRN-KEY
+MOVE JOURNAL-OUT TO JOURNAL-LINE
+WRITE JOURNAL-LINE.
+EXIT PROGRAM.
+END PROGRAM JOURNAL.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUMMARY-REPORT.
+*> PRINTS A ONE-PAGE ROLLUP OF A RUN'S ENCRYPT/DECRYPT/SOLVE COUNTS AND
+*> THE CIPHER-KEY DISTRIBUTION TO A PRINT FILE AT END OF JOB.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRINT-FILE ASSIGN TO "SUMMARY.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRINT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  PRINT-FILE.
+01  PRINT-LINE PIC X(60).
+WORKING-STORAGE SECTION.
+  01 WS-PRINT-STATUS PIC X(2).
+  01 WS-RPT-TIMESTAMP PIC X(21).
+  01 WS-RPT-KEY-IDX PIC 99.
+  01 WS-RPT-KEY-LABEL PIC S99.
+LINKAGE SECTION.
+  01 RPT-COUNT-ENCRYPT PIC 9(5).
+  01 RPT-COUNT-DECRYPT PIC 9(5).
+  01 RPT-COUNT-SOLVE   PIC 9(5).
+  01 RPT-KEY-TALLY.
+      05 RPT-KEY-COUNT PIC 9(5) OCCURS 26 TIMES.
+PROCEDURE DIVISION USING RPT-COUNT-ENCRYPT RPT-COUNT-DECRYPT
+    RPT-COUNT-SOLVE RPT-KEY-TALLY.
+OPEN OUTPUT PRINT-FILE
+IF WS-PRINT-STATUS NOT = '00'
+    DISPLAY "ERROR: unable to open " "SUMMARY.PRT" ", file status " WS-PRINT-STATUS
+ELSE
+    MOVE FUNCTION CURRENT-DATE TO WS-RPT-TIMESTAMP
+    MOVE SPACES TO PRINT-LINE
+    STRING "DAILY BATCH SUMMARY - " WS-RPT-TIMESTAMP(1:8)
+        DELIMITED BY SIZE INTO PRINT-LINE
+    WRITE PRINT-LINE
+    MOVE "----------------------------------------" TO PRINT-LINE
+    WRITE PRINT-LINE
+    MOVE SPACES TO PRINT-LINE
+    STRING "Records encrypted: " RPT-COUNT-ENCRYPT
+        DELIMITED BY SIZE INTO PRINT-LINE
+    WRITE PRINT-LINE
+    MOVE SPACES TO PRINT-LINE
+    STRING "Records decrypted: " RPT-COUNT-DECRYPT
+        DELIMITED BY SIZE INTO PRINT-LINE
+    WRITE PRINT-LINE
+    MOVE SPACES TO PRINT-LINE
+    STRING "Records solved:    " RPT-COUNT-SOLVE
+        DELIMITED BY SIZE INTO PRINT-LINE
+    WRITE PRINT-LINE
+    MOVE SPACES TO PRINT-LINE
+    MOVE "Cipher key distribution (numeric shifts only):" TO PRINT-LINE
+    WRITE PRINT-LINE
+    PERFORM VARYING WS-RPT-KEY-IDX FROM 1 BY 1 UNTIL WS-RPT-KEY-IDX > 26
+        IF RPT-KEY-COUNT(WS-RPT-KEY-IDX) > 0
+            COMPUTE WS-RPT-KEY-LABEL = WS-RPT-KEY-IDX - 1
+            MOVE SPACES TO PRINT-LINE
+            STRING "  Key " WS-RPT-KEY-LABEL ": "
+                RPT-KEY-COUNT(WS-RPT-KEY-IDX) " record(s)"
+                DELIMITED BY SIZE INTO PRINT-LINE
+            WRITE PRINT-LINE
+        END-IF
+    END-PERFORM
+    CLOSE PRINT-FILE
+END-IF.
+EXIT PROGRAM.
+END PROGRAM SUMMARY-REPORT.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. KEYLOOKUP.
+*> RESOLVES A SHORT KEY-NAME (E.G. "TUESDAY" OR "VENDOR-X") TO ITS
+*> NUMERIC CIPHER SHIFT VALUE FROM KEYNAMES.DAT, SO OPERATORS CAN ACCEPT
+*> A NAME INSTEAD OF A RAW DIGIT. SETS LOOKUP-FOUND TO 'N' IF THE NAME
+*> ISN'T ON FILE SO THE CALLER CAN FALL BACK TO RAW NUMERIC ENTRY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT KEYNAME-FILE ASSIGN TO "KEYNAMES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-KEYFILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  KEYNAME-FILE.
+01  KEYNAME-RECORD.
+    05 KEYNAME-NAME  PIC X(20).
+    05 KEYNAME-VALUE PIC S9(2) SIGN LEADING SEPARATE.
+WORKING-STORAGE SECTION.
+  01 WS-KEYFILE-STATUS PIC X(2).
+  01 WS-KEYFILE-EOF PIC X(1).
+LINKAGE SECTION.
+  01 LOOKUP-NAME  PIC X(20).
+  77 LOOKUP-VALUE PIC S99.
+  01 LOOKUP-FOUND PIC X(1).
+PROCEDURE DIVISION USING LOOKUP-NAME LOOKUP-VALUE LOOKUP-FOUND.
+MOVE 'N' TO LOOKUP-FOUND
+MOVE 'N' TO WS-KEYFILE-EOF
+OPEN INPUT KEYNAME-FILE
+IF WS-KEYFILE-STATUS = '00'
+    PERFORM UNTIL WS-KEYFILE-EOF = 'Y' OR LOOKUP-FOUND = 'Y'
+        READ KEYNAME-FILE
+            AT END MOVE 'Y' TO WS-KEYFILE-EOF
+            NOT AT END
+                IF KEYNAME-NAME = LOOKUP-NAME
+                    MOVE KEYNAME-VALUE TO LOOKUP-VALUE
+                    MOVE 'Y' TO LOOKUP-FOUND
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE KEYNAME-FILE
+END-IF.
 EXIT PROGRAM.
-END PROGRAM SOLVE.
\ No newline at end of file
+END PROGRAM KEYLOOKUP.
\ No newline at end of file
